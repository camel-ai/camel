@@ -0,0 +1,6 @@
+           05 REJ-BUYER-ID     PIC X(4).
+           05 REJ-SELLER-ID    PIC X(4).
+           05 REJ-BOOK-ID      PIC X(4).
+           05 REJ-AMOUNT       PIC 9(10).
+           05 REJ-REASON-CODE  PIC 9(2).
+           05 REJ-REASON-TEXT  PIC X(30).
