@@ -0,0 +1,7 @@
+           05 CTL-REC-TYPE     PIC X(1).
+           05 CTL-ID           PIC X(4).
+           05 CTL-NAME-TITLE   PIC X(20).
+           05 CTL-BALANCE      PIC 9(10).
+           05 CTL-OWNER        PIC X(4).
+           05 CTL-PRICE        PIC 9(10)V99.
+           05 CTL-RATE         PIC V9(4).
