@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+           SELECT BOOKS-FILE ASSIGN TO "data/BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOK-ID
+               FILE STATUS IS WS-BOOKS-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "src/ACCTCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO "data/COMMISSION.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+       FD BOOKS-FILE.
+       01 BOOK-RECORD.
+           COPY BOOKREC.
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           COPY CTLREC.
+
+       FD RATE-FILE.
+       01 RATE-RECORD.
+           05 RATE-PCT            PIC V9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTL-EOF          PIC X VALUE 'N'.
+       01 WS-DUP-FOUND        PIC X VALUE 'N'.
+       01 WS-ACCOUNTS-STATUS  PIC XX VALUE SPACES.
+       01 WS-BOOKS-STATUS     PIC XX VALUE SPACES.
+       01 WS-RATE-STATUS      PIC XX VALUE SPACES.
+       01 WS-VALID-ID         PIC X VALUE 'N'.
+       01 WS-RECORDS-READ     PIC 9(6) VALUE ZERO.
+       01 WS-RECORDS-ADDED    PIC 9(6) VALUE ZERO.
+       01 WS-RECORDS-UPDATED  PIC 9(6) VALUE ZERO.
+       01 WS-RECORDS-REJECTED PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 'N' TO WS-CTL-EOF
+           OPEN INPUT CONTROL-FILE
+           PERFORM UNTIL WS-CTL-EOF = 'Y'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CTL-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       EVALUATE CTL-REC-TYPE
+                           WHEN 'A'
+                               PERFORM ADD-ACCOUNT
+                           WHEN 'B'
+                               PERFORM ADD-BOOK
+                           WHEN 'P'
+                               PERFORM UPDATE-BOOK-PRICE
+                           WHEN 'R'
+                               PERFORM UPDATE-COMMISSION-RATE
+                           WHEN OTHER
+                               DISPLAY "Rejected control record for "
+                                  CTL-ID ": unknown record type"
+                               ADD 1 TO WS-RECORDS-REJECTED
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+
+           DISPLAY "Control records read:     " WS-RECORDS-READ
+           DISPLAY "Records added:            " WS-RECORDS-ADDED
+           DISPLAY "Records updated:          " WS-RECORDS-UPDATED
+           DISPLAY "Records rejected:         " WS-RECORDS-REJECTED
+
+           STOP RUN.
+
+       ADD-ACCOUNT.
+           PERFORM CHECK-ID-WIDTH
+           IF WS-VALID-ID = 'N'
+               DISPLAY "Rejected account " CTL-ID
+                  ": ID must be 4 characters"
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               PERFORM CHECK-ACCOUNT-DUP
+               IF WS-DUP-FOUND = 'Y'
+                   DISPLAY "Rejected account " CTL-ID
+                      ": duplicate ACCOUNT-ID"
+                   ADD 1 TO WS-RECORDS-REJECTED
+               ELSE
+                   OPEN I-O ACCOUNTS-FILE
+                   IF WS-ACCOUNTS-STATUS = "35"
+                       OPEN OUTPUT ACCOUNTS-FILE
+                   END-IF
+                   IF WS-ACCOUNTS-STATUS NOT = "00"
+                       DISPLAY "Rejected account " CTL-ID
+                          ": unable to open ACCOUNTS-FILE, status "
+                          WS-ACCOUNTS-STATUS
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   ELSE
+                       MOVE CTL-ID TO ACCOUNT-ID
+                       MOVE CTL-NAME-TITLE TO ACCOUNT-NAME
+                       MOVE CTL-BALANCE TO ACCOUNT-BALANCE
+                       WRITE ACCOUNT-RECORD
+                       IF WS-ACCOUNTS-STATUS NOT = "00"
+                           DISPLAY "Rejected account " CTL-ID
+                              ": write failed, status "
+                              WS-ACCOUNTS-STATUS
+                           ADD 1 TO WS-RECORDS-REJECTED
+                       ELSE
+                           DISPLAY "Account " CTL-ID " added"
+                           ADD 1 TO WS-RECORDS-ADDED
+                       END-IF
+                       CLOSE ACCOUNTS-FILE
+                   END-IF
+               END-IF
+           END-IF.
+
+       ADD-BOOK.
+           PERFORM CHECK-ID-WIDTH
+           IF WS-VALID-ID = 'N'
+               DISPLAY "Rejected book " CTL-ID
+                  ": ID must be 4 characters"
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               PERFORM CHECK-BOOK-DUP
+               IF WS-DUP-FOUND = 'Y'
+                   DISPLAY "Rejected book " CTL-ID
+                      ": duplicate BOOK-ID"
+                   ADD 1 TO WS-RECORDS-REJECTED
+               ELSE
+                   OPEN I-O BOOKS-FILE
+                   IF WS-BOOKS-STATUS = "35"
+                       OPEN OUTPUT BOOKS-FILE
+                   END-IF
+                   IF WS-BOOKS-STATUS NOT = "00"
+                       DISPLAY "Rejected book " CTL-ID
+                          ": unable to open BOOKS-FILE, status "
+                          WS-BOOKS-STATUS
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   ELSE
+                       MOVE CTL-ID TO BOOK-ID
+                       MOVE CTL-NAME-TITLE TO BOOK-TITLE
+                       MOVE CTL-OWNER TO BOOK-OWNER
+                       MOVE CTL-PRICE TO BOOK-PRICE
+                       WRITE BOOK-RECORD
+                       IF WS-BOOKS-STATUS NOT = "00"
+                           DISPLAY "Rejected book " CTL-ID
+                              ": write failed, status " WS-BOOKS-STATUS
+                           ADD 1 TO WS-RECORDS-REJECTED
+                       ELSE
+                           DISPLAY "Book " CTL-ID " added"
+                           ADD 1 TO WS-RECORDS-ADDED
+                       END-IF
+                       CLOSE BOOKS-FILE
+                   END-IF
+               END-IF
+           END-IF.
+
+       UPDATE-BOOK-PRICE.
+           OPEN I-O BOOKS-FILE
+           IF WS-BOOKS-STATUS NOT = "00"
+               DISPLAY "Rejected price update for " CTL-ID
+                  ": unable to open BOOKS-FILE, status " WS-BOOKS-STATUS
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               MOVE CTL-ID TO BOOK-ID
+               READ BOOKS-FILE
+                   INVALID KEY
+                       DISPLAY "Rejected price update for " CTL-ID
+                          ": book not found"
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   NOT INVALID KEY
+                       MOVE CTL-PRICE TO BOOK-PRICE
+                       REWRITE BOOK-RECORD
+                       IF WS-BOOKS-STATUS NOT = "00"
+                           DISPLAY "Rejected price update for " CTL-ID
+                              ": rewrite failed, status "
+                              WS-BOOKS-STATUS
+                           ADD 1 TO WS-RECORDS-REJECTED
+                       ELSE
+                           DISPLAY "Book " CTL-ID " price updated"
+                           ADD 1 TO WS-RECORDS-UPDATED
+                       END-IF
+               END-READ
+               CLOSE BOOKS-FILE
+           END-IF.
+
+       UPDATE-COMMISSION-RATE.
+           OPEN OUTPUT RATE-FILE
+           IF WS-RATE-STATUS NOT = "00"
+               DISPLAY "Rejected commission rate update: unable to "
+                  "open " "COMMISSION.DAT, status " WS-RATE-STATUS
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               MOVE CTL-RATE TO RATE-PCT
+               WRITE RATE-RECORD
+               IF WS-RATE-STATUS NOT = "00"
+                   DISPLAY "Rejected commission rate update: write "
+                      "failed, status " WS-RATE-STATUS
+                   ADD 1 TO WS-RECORDS-REJECTED
+               ELSE
+                   DISPLAY "Commission rate updated to " CTL-RATE
+                   ADD 1 TO WS-RECORDS-UPDATED
+               END-IF
+               CLOSE RATE-FILE
+           END-IF.
+
+       CHECK-ID-WIDTH.
+           MOVE 'Y' TO WS-VALID-ID
+           IF CTL-ID = SPACES OR CTL-ID(4:1) = SPACE
+               MOVE 'N' TO WS-VALID-ID
+           END-IF.
+
+       CHECK-ACCOUNT-DUP.
+           MOVE 'N' TO WS-DUP-FOUND
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS = "00"
+               MOVE CTL-ID TO ACCOUNT-ID
+               READ ACCOUNTS-FILE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-DUP-FOUND
+               END-READ
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       CHECK-BOOK-DUP.
+           MOVE 'N' TO WS-DUP-FOUND
+           OPEN INPUT BOOKS-FILE
+           IF WS-BOOKS-STATUS = "00"
+               MOVE CTL-ID TO BOOK-ID
+               READ BOOKS-FILE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-DUP-FOUND
+               END-READ
+               CLOSE BOOKS-FILE
+           END-IF.
