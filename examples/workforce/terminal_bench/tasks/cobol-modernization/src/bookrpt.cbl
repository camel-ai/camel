@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOOKRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+           SELECT BOOKS-FILE ASSIGN TO "data/BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOK-ID
+               FILE STATUS IS WS-BOOKS-STATUS.
+           SELECT TRANSACTIONS-FILE ASSIGN TO "data/TRANSACTIONS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+       FD BOOKS-FILE.
+       01 BOOK-RECORD.
+           COPY BOOKREC.
+
+       FD TRANSACTIONS-FILE.
+       01 TRANSACTION-RECORD.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF              PIC X VALUE 'N'.
+       01 WS-ACCOUNTS-STATUS  PIC XX VALUE SPACES.
+       01 WS-BOOKS-STATUS     PIC XX VALUE SPACES.
+       01 WS-TRANS-STATUS     PIC XX VALUE SPACES.
+       01 WS-TODAY            PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           DISPLAY "===== BOOKFORUM END-OF-DAY SUMMARY ====="
+           PERFORM REPORT-ACCOUNTS
+           PERFORM REPORT-BOOKS
+           PERFORM REPORT-TRANSACTIONS
+           DISPLAY " "
+           DISPLAY "===== END OF REPORT ====="
+           STOP RUN.
+
+       REPORT-ACCOUNTS.
+           DISPLAY " "
+           DISPLAY "ACCOUNT ID   NAME                  BALANCE"
+           DISPLAY "----------   --------------------  ------------"
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ACCOUNTS-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           DISPLAY ACCOUNT-ID "         " ACCOUNT-NAME
+                              "  " ACCOUNT-BALANCE
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+           ELSE
+               DISPLAY "(no accounts on file)"
+           END-IF.
+
+       REPORT-BOOKS.
+           DISPLAY " "
+           DISPLAY "BOOK ID   TITLE                 OWNER  PRICE"
+           DISPLAY "-------   --------------------  -----  ------------"
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT BOOKS-FILE
+           IF WS-BOOKS-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ BOOKS-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           DISPLAY BOOK-ID "      " BOOK-TITLE "  "
+                              BOOK-OWNER "  " BOOK-PRICE
+                   END-READ
+               END-PERFORM
+               CLOSE BOOKS-FILE
+           ELSE
+               DISPLAY "(no books on file)"
+           END-IF.
+
+       REPORT-TRANSACTIONS.
+      * TRANS-DATE is stamped by BOOKFORUM when each trade posts, so
+      * this report filters on it directly rather than assuming
+      * TRANSACTIONS-FILE has been archived/reset since the last run -
+      * running BOOKRPT more than once in a day, or against a ledger
+      * that spans several days, still shows only today's trades.
+           DISPLAY " "
+           DISPLAY "BUYER  SELLER  BOOK   AMOUNT        FEE"
+           DISPLAY "-----  ------  -----  ------------  ------------"
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT TRANSACTIONS-FILE
+           IF WS-TRANS-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ TRANSACTIONS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF TRANS-DATE = WS-TODAY
+                               DISPLAY TRANS-BUYER "   " TRANS-SELLER
+                                  "    " TRANS-BOOK "  " TRANS-AMOUNT
+                                  "  " TRANS-FEE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTIONS-FILE
+           ELSE
+               DISPLAY "(no transactions on file)"
+           END-IF.
